@@ -0,0 +1,11 @@
+       01 AR-ARTIST-RECORD.
+           05  AR-RECO-ID       PIC X(6).
+           05  AR-ARTST-NAME    PIC X(14).
+           05  AR-GENRE         PIC X(2).
+               88  AR-GENRE-VALID   VALUES 'RK' 'JZ' 'PO' 'CO' 'HH'
+                                           'CL' 'RB' 'FO'.
+           05  AR-RECO-STATUS   PIC X(1).
+               88  AR-STATUS-VALID  VALUES 'A' 'C' 'H' 'D' 'P'.
+           05  AR-STU-HRS       PIC 9(6).
+           05  AR-HRLY-RATE     PIC 9(3).
+           05  AR-PROJ-COMPL    PIC 9(8).
