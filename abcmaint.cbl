@@ -0,0 +1,139 @@
+      ******************************************************************
+      * Author: Ali Jamil
+      * Date: August 9th, 2026
+      * Purpose: Maintain individual AR-ARTIST-RECORD rows on the
+      *          indexed ARTIST-FILE master from a transaction file,
+      *          without having to reload the whole master.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTIST-FILE
+               ASSIGN TO FILEIN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MR-RECO-ID.
+           SELECT MAINT-TRANS-FILE
+               ASSIGN TO FILETRN.
+           SELECT MAINT-REPORT
+               ASSIGN TO FILEMRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTIST-FILE
+           RECORDING MODE IS F.
+           COPY ARTREC REPLACING AR-ARTIST-RECORD BY MR-ARTIST-RECORD
+                                  AR-RECO-ID BY MR-RECO-ID
+                                  AR-ARTST-NAME BY MR-ARTST-NAME
+                                  AR-GENRE BY MR-GENRE
+                                  AR-GENRE-VALID BY MR-GENRE-VALID
+                                  AR-RECO-STATUS BY MR-RECO-STATUS
+                                  AR-STATUS-VALID BY MR-STATUS-VALID
+                                  AR-STU-HRS BY MR-STU-HRS
+                                  AR-HRLY-RATE BY MR-HRLY-RATE
+                                  AR-PROJ-COMPL BY MR-PROJ-COMPL.
+       FD MAINT-TRANS-FILE
+           RECORDING MODE IS F.
+       01 MAINT-TRANS-RECORD.
+           05  MT-RECO-ID       PIC X(6).
+           05  MT-HRLY-RATE     PIC 9(3).
+           05  MT-RECO-STATUS   PIC X(1).
+       FD MAINT-REPORT
+           RECORDING MODE IS F.
+       01 MAINT-REPORT-LINE     PIC X(60).
+          WORKING-STORAGE SECTION.
+          01 WS-SWITCHES.
+              05  WS-EOF-SWITCH        PIC X(3).
+          01 WS-TOTALS.
+              05  WS-TRANS-READ-COUNT     PIC 9(7) VALUE ZERO.
+              05  WS-TRANS-APPLIED-COUNT  PIC 9(7) VALUE ZERO.
+              05  WS-TRANS-REJECTED-COUNT PIC 9(7) VALUE ZERO.
+          01 ML-MAINT-LINE.
+              05                   PIC X(3) VALUE SPACES.
+              05  ML-RECO-ID       PIC X(6).
+              05                   PIC X(3) VALUE SPACES.
+              05  ML-RESULT        PIC X(20).
+              05                   PIC X(3) VALUE SPACES.
+              05  ML-DETAIL        PIC X(20).
+          01 TL-TRAILER-LINE.
+              05                   PIC X(3) VALUE SPACES.
+              05  TL-LABEL         PIC X(30).
+              05  TL-VALUE         PIC Z(10)9.
+           PROCEDURE DIVISION.
+           100-MAINLINE.
+               OPEN I-O ARTIST-FILE
+               OPEN INPUT MAINT-TRANS-FILE
+               OPEN OUTPUT MAINT-REPORT
+               MOVE 'NO' TO WS-EOF-SWITCH
+               PERFORM UNTIL WS-EOF-SWITCH = 'YES'
+                   READ MAINT-TRANS-FILE INTO MAINT-TRANS-RECORD
+                        AT END
+                           MOVE 'YES' TO WS-EOF-SWITCH
+                        NOT AT END
+                           PERFORM 200-PROCESS
+                   END-READ
+               END-PERFORM
+               PERFORM 300-TRAILER
+               CLOSE ARTIST-FILE
+                     MAINT-TRANS-FILE
+                     MAINT-REPORT
+               STOP RUN.
+           200-PROCESS.
+                ADD 1 TO WS-TRANS-READ-COUNT
+                MOVE MT-RECO-ID TO MR-RECO-ID
+                READ ARTIST-FILE
+                     INVALID KEY
+                        PERFORM 210-REJECT-TRANS
+                     NOT INVALID KEY
+                        PERFORM 220-APPLY-TRANS
+                END-READ.
+           210-REJECT-TRANS.
+                ADD 1 TO WS-TRANS-REJECTED-COUNT
+                MOVE MT-RECO-ID TO ML-RECO-ID
+                MOVE 'REJECTED' TO ML-RESULT
+                MOVE 'RECO-ID NOT ON FILE' TO ML-DETAIL
+                MOVE ML-MAINT-LINE TO MAINT-REPORT-LINE
+                WRITE MAINT-REPORT-LINE.
+           220-APPLY-TRANS.
+                IF MT-HRLY-RATE NOT = ZERO
+                    MOVE MT-HRLY-RATE TO MR-HRLY-RATE
+                END-IF
+                IF MT-RECO-STATUS NOT = SPACES
+                    MOVE MT-RECO-STATUS TO MR-RECO-STATUS
+                END-IF
+                IF NOT MR-STATUS-VALID
+                    PERFORM 215-REJECT-BAD-STATUS
+                ELSE
+                    REWRITE MR-ARTIST-RECORD
+                        INVALID KEY
+                           PERFORM 210-REJECT-TRANS
+                        NOT INVALID KEY
+                           ADD 1 TO WS-TRANS-APPLIED-COUNT
+                           MOVE MT-RECO-ID TO ML-RECO-ID
+                           MOVE 'APPLIED' TO ML-RESULT
+                           MOVE SPACES TO ML-DETAIL
+                           MOVE ML-MAINT-LINE TO MAINT-REPORT-LINE
+                           WRITE MAINT-REPORT-LINE
+                    END-REWRITE
+                END-IF.
+           215-REJECT-BAD-STATUS.
+                ADD 1 TO WS-TRANS-REJECTED-COUNT
+                MOVE MT-RECO-ID TO ML-RECO-ID
+                MOVE 'REJECTED' TO ML-RESULT
+                MOVE 'INVALID RECO-STATUS' TO ML-DETAIL
+                MOVE ML-MAINT-LINE TO MAINT-REPORT-LINE
+                WRITE MAINT-REPORT-LINE.
+           300-TRAILER.
+                MOVE 'TRANSACTIONS READ :' TO TL-LABEL
+                MOVE WS-TRANS-READ-COUNT TO TL-VALUE
+                MOVE TL-TRAILER-LINE TO MAINT-REPORT-LINE
+                WRITE MAINT-REPORT-LINE AFTER ADVANCING 2 LINES
+                MOVE 'TRANSACTIONS APPLIED :' TO TL-LABEL
+                MOVE WS-TRANS-APPLIED-COUNT TO TL-VALUE
+                MOVE TL-TRAILER-LINE TO MAINT-REPORT-LINE
+                WRITE MAINT-REPORT-LINE AFTER ADVANCING 1 LINES
+                MOVE 'TRANSACTIONS REJECTED :' TO TL-LABEL
+                MOVE WS-TRANS-REJECTED-COUNT TO TL-VALUE
+                MOVE TL-TRAILER-LINE TO MAINT-REPORT-LINE
+                WRITE MAINT-REPORT-LINE AFTER ADVANCING 1 LINES.
