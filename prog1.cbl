@@ -9,28 +9,132 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARTIST-FILE
-               ASSIGN TO FILEIN.
+               ASSIGN TO FILEIN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS MR-RECO-ID.
            SELECT ARTIST-REPORT
                ASSIGN TO FILEOUT.
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO FILEEXC.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO SORTWK1.
+           SELECT SORTED-FILE
+               ASSIGN TO FILESRT.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO FILECKP
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RELATIVE-KEY
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT BILLING-EXTRACT
+               ASSIGN TO FILEBIL.
+           SELECT AUDIT-LOG
+               ASSIGN TO FILEAUD
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD ARTIST-FILE
            RECORDING MODE IS F.
-       01 ARTIST-RECORD       PIC X(41).
+           COPY ARTREC REPLACING AR-ARTIST-RECORD BY MR-ARTIST-RECORD
+                                  AR-RECO-ID BY MR-RECO-ID
+                                  AR-ARTST-NAME BY MR-ARTST-NAME
+                                  AR-GENRE BY MR-GENRE
+                                  AR-GENRE-VALID BY MR-GENRE-VALID
+                                  AR-RECO-STATUS BY MR-RECO-STATUS
+                                  AR-STATUS-VALID BY MR-STATUS-VALID
+                                  AR-STU-HRS BY MR-STU-HRS
+                                  AR-HRLY-RATE BY MR-HRLY-RATE
+                                  AR-PROJ-COMPL BY MR-PROJ-COMPL.
+       SD SORT-WORK-FILE.
+       01 SW-SORT-RECORD.
+           05  SW-RECO-ID       PIC X(6).
+           05  SW-ARTST-NAME    PIC X(14).
+           05  SW-GENRE         PIC X(2).
+           05  SW-RECO-STATUS   PIC X(1).
+           05  SW-STU-HRS       PIC 9(6).
+           05  SW-HRLY-RATE     PIC 9(3).
+           05  SW-PROJ-COMPL    PIC 9(8).
+       FD SORTED-FILE
+           RECORDING MODE IS F.
+       01 SORTED-RECORD       PIC X(40).
        FD ARTIST-REPORT
            RECORDING MODE IS F.
-          01 ARTIST-LIST       PIC X(93).
+          01 ARTIST-LIST       PIC X(98).
+       FD EXCEPTION-REPORT
+           RECORDING MODE IS F.
+          01 EXCEPTION-LIST    PIC X(40).
+       FD CHECKPOINT-FILE
+           RECORDING MODE IS F.
+          01 CHECKPOINT-RECORD.
+              05  CK-LAST-RECO-ID  PIC X(6).
+              05  CK-ARTIST-COUNT  PIC 9(7).
+              05  CK-TOTAL-HRS     PIC 9(9).
+              05  CK-TOTAL-AMOUNT  PIC 9(11).
+              05  CK-RECS-REJECTED PIC 9(7).
+              05  CK-CURRENT-GENRE PIC X(2).
+              05  CK-GENRE-HRS     PIC 9(9).
+              05  CK-PAGE-COUNT    PIC 9(3).
+       FD BILLING-EXTRACT
+           RECORDING MODE IS F.
+          01 BILLING-RECORD.
+              05  BE-RECO-ID       PIC X(6).
+              05  BE-ARTST-NAME    PIC X(14).
+              05  BE-STU-HRS       PIC 9(6).
+              05  BE-AMOUNT-DUE    PIC 9(9).
+       FD AUDIT-LOG
+           RECORDING MODE IS F.
+          01 AUDIT-LOG-RECORD.
+              05  AU-RUN-DATE          PIC 9(8).
+              05                       PIC X(1) VALUE SPACES.
+              05  AU-RUN-TIME          PIC 9(8).
+              05                       PIC X(1) VALUE SPACES.
+              05  AU-RECORDS-READ      PIC 9(7).
+              05                       PIC X(1) VALUE SPACES.
+              05  AU-RECORDS-WRITTEN   PIC 9(7).
+              05                       PIC X(1) VALUE SPACES.
+              05  AU-RECORDS-REJECTED  PIC 9(7).
           WORKING-STORAGE SECTION.
           01 WS-SWITCHES.
-              05  WS-EOF-SWITCH
-          01 AR-ARTIST-RECORD.
-              05  AR-RECO-ID       PIC X(6).
-              05  AR-ARTST-NAME    PIC X(14).
-              05  AR-GENRE         PIC X(2).
-              05  AR-RECO-STATUS   PIC X(1).
-              05  AR-STU-HRS       PIC 9(6).
-              05  AR-HRLY-RATE     PIC 9(3).
-              05  AR-PROJ-COMPL    PIC 9(8).
+              05  WS-EOF-SWITCH        PIC X(3).
+              05  WS-CKPT-FILE-STATUS  PIC X(2).
+              05  WS-AUDIT-FILE-STATUS PIC X(2).
+          01 WS-CKPT-RELATIVE-KEY      PIC 9(7) COMP VALUE 1.
+          01 WS-RECORDS-READ           PIC 9(7) VALUE ZERO.
+          01 WS-RUN-TIME               PIC 9(8).
+          01 WS-RESTART-CONTROL.
+              05  WS-RESTART-SWITCH    PIC X(3) VALUE 'NO'.
+                  88  WS-RESTART-MODE          VALUE 'YES'.
+              05  WS-CHECKPOINT-ID     PIC X(6) VALUE SPACES.
+              05  WS-RECS-SINCE-CKPT   PIC 9(7) VALUE ZERO.
+              05  WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1.
+          01 WS-TOTALS.
+              05  WS-ARTIST-COUNT      PIC 9(7) VALUE ZERO.
+              05  WS-TOTAL-HRS         PIC 9(9) VALUE ZERO.
+              05  WS-TOTAL-AMOUNT      PIC 9(11) VALUE ZERO.
+              05  WS-RECS-REJECTED     PIC 9(7) VALUE ZERO.
+          01 WS-GENRE-BREAK.
+              05  WS-CURRENT-GENRE     PIC X(2) VALUE SPACES.
+              05  WS-GENRE-HRS         PIC 9(9) VALUE ZERO.
+          01 WS-PAGE-CONTROL.
+              05  WS-RUN-DATE          PIC 9(8).
+              05  WS-PAGE-COUNT        PIC 9(3) VALUE ZERO.
+              05  WS-LINE-COUNT        PIC 9(3) VALUE ZERO.
+              05  WS-MAX-LINES         PIC 9(3) VALUE 55.
+          01 WS-DAYS-REMAINING         PIC S9(9) COMP.
+          01 WS-DATE-CHECK.
+              05  WS-PROJ-YYYYMM       PIC 9(6).
+              05  WS-PROJ-YYYY         PIC 9(4).
+              05  WS-PROJ-MM           PIC 9(2).
+              05  WS-PROJ-DD           PIC 9(2).
+          01 WS-VALID-RECORD-SWITCH    PIC X(3) VALUE 'YES'.
+              88  WS-RECORD-VALID              VALUE 'YES'.
+          COPY ARTREC.
+          01 EX-EXCEPTION-LIST.
+              05  EX-RECO-ID           PIC X(6).
+              05                       PIC X(2) VALUE SPACES.
+              05  EX-BAD-FIELD-NAME    PIC X(14).
+              05                       PIC X(2) VALUE SPACES.
+              05  EX-BAD-VALUE         PIC X(14).
           01 AL-ARTIST-LIST.
               05                   PIC X(3) VALUE SPACES.
               05  AL-RECO-ID       PIC X(9).
@@ -41,35 +145,303 @@
               05                   PIC X(3) VALUE SPACES.
               05  AL-RECO-STATUS   PIC X(3).
               05                   PIC X(3) VALUE SPACES.
-              05  AL-STU-HRS       PIC X(3).
+              05  AL-STU-HRS       PIC ZZZ,ZZ9.
               05                   PIC X(3) VALUE SPACES.
               05  AL-HRLY-RATE     PIC 9(3).
               05                   PIC X(3) VALUE SPACES.
+              05  AL-STU-COST      PIC 9(9).
+              05                   PIC X(3) VALUE SPACES.
               05  AL-PROJ-COMPL    PIC 9(8).
+              05                   PIC X(2) VALUE SPACES.
+              05  AL-DUE-FLAG      PIC X(9).
+          01 TL-TRAILER-LINE.
+              05                   PIC X(3) VALUE SPACES.
+              05  TL-LABEL         PIC X(30).
+              05  TL-VALUE         PIC Z(10)9.
+          01 GH-HEADING-LINE.
+              05                   PIC X(3) VALUE SPACES.
+              05  GH-LABEL         PIC X(30) VALUE 'GENRE GROUP :'.
+              05  GH-GENRE         PIC X(10).
+          01 HL-HEADING-LINE1.
+              05                   PIC X(3) VALUE SPACES.
+              05  HL-TITLE         PIC X(28) VALUE
+                  'ABC UNIVERSAL ARTIST REPORT'.
+              05                   PIC X(5) VALUE SPACES.
+              05  HL-DATE-LABEL    PIC X(9) VALUE 'RUN DATE:'.
+              05  HL-RUN-DATE      PIC 9(8).
+              05                   PIC X(5) VALUE SPACES.
+              05  HL-PAGE-LABEL    PIC X(5) VALUE 'PAGE:'.
+              05  HL-PAGE-NO       PIC ZZ9.
+          01 HL-COLUMN-HEADING.
+              05                   PIC X(3) VALUE SPACES.
+              05                   PIC X(9) VALUE 'RECO ID'.
+              05                   PIC X(2) VALUE SPACES.
+              05                   PIC X(15) VALUE 'ARTIST NAME'.
+              05                   PIC X(3) VALUE SPACES.
+              05                   PIC X(10) VALUE 'GENRE'.
+              05                   PIC X(3) VALUE SPACES.
+              05                   PIC X(3) VALUE 'STS'.
+              05                   PIC X(3) VALUE SPACES.
+              05                   PIC X(7) VALUE '    HRS'.
+              05                   PIC X(3) VALUE SPACES.
+              05                   PIC X(3) VALUE 'RTE'.
+              05                   PIC X(3) VALUE SPACES.
+              05                   PIC X(9) VALUE ' STU COST'.
+              05                   PIC X(3) VALUE SPACES.
+              05                   PIC X(8) VALUE 'COMPLETE'.
+              05                   PIC X(2) VALUE SPACES.
+              05                   PIC X(9) VALUE ' DUE FLAG'.
            PROCEDURE DIVISION.
            100-MAINLINE.
-               OPEN INPUT ARTIST-FILE
-                    OUTPUT ARTIST-REPORT
+               PERFORM 110-CHECK-RESTART
+               IF NOT WS-RESTART-MODE
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SW-GENRE
+                                        SW-RECO-ID
+                       USING ARTIST-FILE
+                       GIVING SORTED-FILE
+               END-IF
+               OPEN INPUT SORTED-FILE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-RUN-TIME FROM TIME
+               PERFORM 106-OPEN-REPORT-FILES
+               PERFORM 105-OPEN-AUDIT-LOG
+               PERFORM 400-HEADING
                MOVE 'NO' TO WS-EOF-SWITCH
                PERFORM UNTIL WS-EOF-SWITCH = 'YES'
-                   READ ARTIST-FILE INTO AR-ARTIST-RECORD
+                   READ SORTED-FILE INTO AR-ARTIST-RECORD
                         AT END
                            MOVE 'YES' TO WS-EOF-SWITCH
                         NOT AT END
-                           PERFORM 200-PROCESS
+                           PERFORM 190-HANDLE-RECORD
                    END-READ
                END-PERFORM
-               CLOSE ARTIST-FILE
+               IF WS-CURRENT-GENRE NOT = SPACES
+                   PERFORM 310-GENRE-TRAILER
+               END-IF
+               PERFORM 300-TRAILER
+               PERFORM 900-WRITE-AUDIT-LOG
+               PERFORM 120-CLEAR-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+               CLOSE SORTED-FILE
                      ARTIST-REPORT
+                     EXCEPTION-REPORT
+                     BILLING-EXTRACT
+                     AUDIT-LOG
                STOP RUN.
+           105-OPEN-AUDIT-LOG.
+                OPEN EXTEND AUDIT-LOG
+                IF WS-AUDIT-FILE-STATUS = '35'
+                    OPEN OUTPUT AUDIT-LOG
+                END-IF.
+           106-OPEN-REPORT-FILES.
+                IF WS-RESTART-MODE
+                    OPEN EXTEND ARTIST-REPORT
+                    OPEN EXTEND EXCEPTION-REPORT
+                    OPEN EXTEND BILLING-EXTRACT
+                ELSE
+                    OPEN OUTPUT ARTIST-REPORT
+                    OPEN OUTPUT EXCEPTION-REPORT
+                    OPEN OUTPUT BILLING-EXTRACT
+                END-IF.
+           110-CHECK-RESTART.
+                MOVE 'NO' TO WS-RESTART-SWITCH
+                MOVE 1 TO WS-CKPT-RELATIVE-KEY
+                OPEN I-O CHECKPOINT-FILE
+                IF WS-CKPT-FILE-STATUS = '35'
+                    OPEN OUTPUT CHECKPOINT-FILE
+                    PERFORM 115-CLEAR-CHECKPOINT-RECORD
+                    WRITE CHECKPOINT-RECORD
+                    CLOSE CHECKPOINT-FILE
+                    OPEN I-O CHECKPOINT-FILE
+                END-IF
+                READ CHECKPOINT-FILE
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        IF CK-LAST-RECO-ID NOT = SPACES
+                            MOVE CK-LAST-RECO-ID TO WS-CHECKPOINT-ID
+                            MOVE CK-ARTIST-COUNT TO WS-ARTIST-COUNT
+                            MOVE CK-TOTAL-HRS TO WS-TOTAL-HRS
+                            MOVE CK-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+                            MOVE CK-RECS-REJECTED TO WS-RECS-REJECTED
+                            MOVE CK-CURRENT-GENRE TO WS-CURRENT-GENRE
+                            MOVE CK-GENRE-HRS TO WS-GENRE-HRS
+                            MOVE CK-PAGE-COUNT TO WS-PAGE-COUNT
+                            MOVE 'YES' TO WS-RESTART-SWITCH
+                        END-IF
+                END-READ.
+           115-CLEAR-CHECKPOINT-RECORD.
+                MOVE SPACES TO CK-LAST-RECO-ID
+                MOVE SPACES TO CK-CURRENT-GENRE
+                MOVE ZERO TO CK-ARTIST-COUNT
+                             CK-TOTAL-HRS
+                             CK-TOTAL-AMOUNT
+                             CK-RECS-REJECTED
+                             CK-GENRE-HRS
+                             CK-PAGE-COUNT.
+           120-CLEAR-CHECKPOINT.
+                PERFORM 115-CLEAR-CHECKPOINT-RECORD
+                REWRITE CHECKPOINT-RECORD.
+           190-HANDLE-RECORD.
+                ADD 1 TO WS-RECORDS-READ
+                IF WS-RESTART-MODE
+                    IF AR-RECO-ID = WS-CHECKPOINT-ID
+                        MOVE 'NO' TO WS-RESTART-SWITCH
+                    END-IF
+                ELSE
+                    PERFORM 200-PROCESS
+                    PERFORM 130-CHECKPOINT-CHECK
+                END-IF.
+           130-CHECKPOINT-CHECK.
+                ADD 1 TO WS-RECS-SINCE-CKPT
+                IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                    MOVE AR-RECO-ID TO CK-LAST-RECO-ID
+                    MOVE WS-ARTIST-COUNT TO CK-ARTIST-COUNT
+                    MOVE WS-TOTAL-HRS TO CK-TOTAL-HRS
+                    MOVE WS-TOTAL-AMOUNT TO CK-TOTAL-AMOUNT
+                    MOVE WS-RECS-REJECTED TO CK-RECS-REJECTED
+                    MOVE WS-CURRENT-GENRE TO CK-CURRENT-GENRE
+                    MOVE WS-GENRE-HRS TO CK-GENRE-HRS
+                    MOVE WS-PAGE-COUNT TO CK-PAGE-COUNT
+                    REWRITE CHECKPOINT-RECORD
+                    MOVE ZERO TO WS-RECS-SINCE-CKPT
+                END-IF.
            200-PROCESS.
-                MOVE AR-RECO-ID TO AL-RECO-ID
-                MOVE AR-ARTST-NAME TO AL-ARTST-NAME
-                MOVE AR-GENRE TO AL-GENRE
-                MOVE AR-RECO-STATUS TO AL-RECO-STATUS
-                MOVE AR-STU-HRS TO AL-STU-HRS
-                MOVE AR-HRLY-RATE TO AL-HRLY-RATE
-                MOVE AR-PROJ-COMPL TO AL-PROJ-COMPL
-                MOVE AL-ARTIST-LIST TO ARTIST-LIST
-                WRITE ARTIST-LIST
-                      AFTER ADVANCING 2 LINES.
+                PERFORM 210-VALIDATE
+                IF WS-RECORD-VALID
+                    IF AR-GENRE NOT = WS-CURRENT-GENRE
+                        IF WS-CURRENT-GENRE NOT = SPACES
+                            PERFORM 310-GENRE-TRAILER
+                            PERFORM 400-HEADING
+                        END-IF
+                        MOVE AR-GENRE TO WS-CURRENT-GENRE
+                        PERFORM 330-GENRE-LABEL
+                    ELSE
+                        IF WS-LINE-COUNT >= WS-MAX-LINES
+                            PERFORM 400-HEADING
+                            PERFORM 330-GENRE-LABEL
+                        END-IF
+                    END-IF
+                    MOVE AR-RECO-ID TO AL-RECO-ID
+                    MOVE AR-ARTST-NAME TO AL-ARTST-NAME
+                    MOVE AR-GENRE TO AL-GENRE
+                    MOVE AR-RECO-STATUS TO AL-RECO-STATUS
+                    MOVE AR-STU-HRS TO AL-STU-HRS
+                    MOVE AR-HRLY-RATE TO AL-HRLY-RATE
+                    COMPUTE AL-STU-COST = AR-STU-HRS * AR-HRLY-RATE
+                    MOVE AR-PROJ-COMPL TO AL-PROJ-COMPL
+                    PERFORM 230-SET-DUE-FLAG
+                    MOVE AL-ARTIST-LIST TO ARTIST-LIST
+                    WRITE ARTIST-LIST
+                          AFTER ADVANCING 2 LINES
+                    ADD 1 TO WS-LINE-COUNT
+                    ADD 1 TO WS-ARTIST-COUNT
+                    ADD AR-STU-HRS TO WS-TOTAL-HRS
+                    ADD AR-STU-HRS TO WS-GENRE-HRS
+                    ADD AL-STU-COST TO WS-TOTAL-AMOUNT
+                    IF AR-RECO-STATUS = 'C'
+                        PERFORM 240-WRITE-BILLING
+                    END-IF
+                ELSE
+                    ADD 1 TO WS-RECS-REJECTED
+                END-IF.
+           210-VALIDATE.
+                MOVE 'YES' TO WS-VALID-RECORD-SWITCH
+                IF NOT AR-STATUS-VALID
+                    MOVE 'NO' TO WS-VALID-RECORD-SWITCH
+                    MOVE SPACES TO EX-BAD-FIELD-NAME EX-BAD-VALUE
+                    MOVE 'AR-RECO-STATUS' TO EX-BAD-FIELD-NAME
+                    MOVE AR-RECO-STATUS TO EX-BAD-VALUE
+                    PERFORM 220-WRITE-EXCEPTION
+                END-IF
+                IF NOT AR-GENRE-VALID
+                    MOVE 'NO' TO WS-VALID-RECORD-SWITCH
+                    MOVE SPACES TO EX-BAD-FIELD-NAME EX-BAD-VALUE
+                    MOVE 'AR-GENRE' TO EX-BAD-FIELD-NAME
+                    MOVE AR-GENRE TO EX-BAD-VALUE
+                    PERFORM 220-WRITE-EXCEPTION
+                END-IF.
+           220-WRITE-EXCEPTION.
+                MOVE AR-RECO-ID TO EX-RECO-ID
+                MOVE EX-EXCEPTION-LIST TO EXCEPTION-LIST
+                WRITE EXCEPTION-LIST.
+           240-WRITE-BILLING.
+                MOVE AR-RECO-ID TO BE-RECO-ID
+                MOVE AR-ARTST-NAME TO BE-ARTST-NAME
+                MOVE AR-STU-HRS TO BE-STU-HRS
+                MOVE AL-STU-COST TO BE-AMOUNT-DUE
+                WRITE BILLING-RECORD.
+           230-SET-DUE-FLAG.
+                IF AR-PROJ-COMPL = ZERO
+                    MOVE 'NO-TARGET' TO AL-DUE-FLAG
+                ELSE
+                    DIVIDE AR-PROJ-COMPL BY 100
+                        GIVING WS-PROJ-YYYYMM
+                        REMAINDER WS-PROJ-DD
+                    DIVIDE WS-PROJ-YYYYMM BY 100
+                        GIVING WS-PROJ-YYYY
+                        REMAINDER WS-PROJ-MM
+                    IF WS-PROJ-MM < 1 OR WS-PROJ-MM > 12
+                       OR WS-PROJ-DD < 1 OR WS-PROJ-DD > 31
+                        MOVE 'BAD-DATE' TO AL-DUE-FLAG
+                    ELSE
+                        COMPUTE WS-DAYS-REMAINING =
+                            FUNCTION INTEGER-OF-DATE(AR-PROJ-COMPL)
+                            - FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+                        IF WS-DAYS-REMAINING < 0
+                            MOVE 'OVERDUE' TO AL-DUE-FLAG
+                        ELSE
+                            IF WS-DAYS-REMAINING <= 7
+                                MOVE 'DUE-SOON' TO AL-DUE-FLAG
+                            ELSE
+                                MOVE 'ON-TRACK' TO AL-DUE-FLAG
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF.
+           310-GENRE-TRAILER.
+                MOVE 'SUBTOTAL STUDIO HOURS :' TO TL-LABEL
+                MOVE WS-GENRE-HRS TO TL-VALUE
+                MOVE TL-TRAILER-LINE TO ARTIST-LIST
+                WRITE ARTIST-LIST AFTER ADVANCING 1 LINES
+                ADD 1 TO WS-LINE-COUNT
+                MOVE ZERO TO WS-GENRE-HRS.
+           330-GENRE-LABEL.
+                MOVE WS-CURRENT-GENRE TO GH-GENRE
+                MOVE GH-HEADING-LINE TO ARTIST-LIST
+                WRITE ARTIST-LIST AFTER ADVANCING 1 LINES
+                ADD 1 TO WS-LINE-COUNT.
+           900-WRITE-AUDIT-LOG.
+                MOVE WS-RUN-DATE TO AU-RUN-DATE
+                MOVE WS-RUN-TIME TO AU-RUN-TIME
+                MOVE WS-RECORDS-READ TO AU-RECORDS-READ
+                MOVE WS-ARTIST-COUNT TO AU-RECORDS-WRITTEN
+                MOVE WS-RECS-REJECTED TO AU-RECORDS-REJECTED
+                WRITE AUDIT-LOG-RECORD.
+           400-HEADING.
+                ADD 1 TO WS-PAGE-COUNT
+                MOVE WS-PAGE-COUNT TO HL-PAGE-NO
+                MOVE WS-RUN-DATE TO HL-RUN-DATE
+                MOVE HL-HEADING-LINE1 TO ARTIST-LIST
+                WRITE ARTIST-LIST AFTER ADVANCING PAGE
+                MOVE HL-COLUMN-HEADING TO ARTIST-LIST
+                WRITE ARTIST-LIST AFTER ADVANCING 2 LINES
+                MOVE ZERO TO WS-LINE-COUNT.
+           300-TRAILER.
+                MOVE 'TOTAL ARTISTS PROCESSED :' TO TL-LABEL
+                MOVE WS-ARTIST-COUNT TO TL-VALUE
+                MOVE TL-TRAILER-LINE TO ARTIST-LIST
+                WRITE ARTIST-LIST AFTER ADVANCING 2 LINES
+                MOVE 'TOTAL STUDIO HOURS :' TO TL-LABEL
+                MOVE WS-TOTAL-HRS TO TL-VALUE
+                MOVE TL-TRAILER-LINE TO ARTIST-LIST
+                WRITE ARTIST-LIST AFTER ADVANCING 1 LINES
+                MOVE 'TOTAL AMOUNT OWED :' TO TL-LABEL
+                MOVE WS-TOTAL-AMOUNT TO TL-VALUE
+                MOVE TL-TRAILER-LINE TO ARTIST-LIST
+                WRITE ARTIST-LIST AFTER ADVANCING 1 LINES
+                MOVE 'TOTAL RECORDS REJECTED :' TO TL-LABEL
+                MOVE WS-RECS-REJECTED TO TL-VALUE
+                MOVE TL-TRAILER-LINE TO ARTIST-LIST
+                WRITE ARTIST-LIST AFTER ADVANCING 1 LINES.
